@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------*
+      *  WORKREC.CPY                                              *
+      *                                                            *
+      *  Common user-record layout shared by every input, sort,   *
+      *  merge and output file in CobMerge.  Included with a      *
+      *  REPLACING clause so each file's fields keep their own    *
+      *  data-name prefix (:TAG:) while sharing one definition.   *
+      *                                                            *
+      *  Fields:                                                  *
+      *     User-Num    - unique employee/user number             *
+      *     User-ID     - logon or badge ID                       *
+      *     User-Name   - employee/user name                      *
+      *     Dept-Code   - owning department code                  *
+      *     Status      - A = Active, I = Inactive                *
+      *-----------------------------------------------------------*
+           05  :TAG:-User-Num          PIC 999.
+           05  :TAG:-Sep-1             PIC X VALUE ",".
+           05  :TAG:-User-ID           PIC X(6).
+           05  :TAG:-Sep-2             PIC X VALUE ",".
+           05  :TAG:-User-Name         PIC X(25).
+           05  :TAG:-Sep-3             PIC X VALUE ",".
+           05  :TAG:-Dept-Code         PIC X(4).
+           05  :TAG:-Sep-4             PIC X VALUE ",".
+           05  :TAG:-Status            PIC X(1).
