@@ -1,133 +1,1380 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CobMerge.
-
+       AUTHOR. D-OKONKWO.
+       INSTALLATION. CENTRAL-DATA-PROCESSING.
+       DATE-WRITTEN. 01/14/2019.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                     *
+      *  DATE       BY  DESCRIPTION                                *
+      *  ---------- --- --------------------------------------    *
+      *  08/09/2026 DO  Added Reject-File for records that fail   *
+      *                 numeric/blank edits instead of letting    *
+      *                 them corrupt the sorted output.           *
+      *  08/09/2026 DO  Added cross-feed duplicate User-Num        *
+      *                 reconciliation report (Duplicate.rpt).    *
+      *  08/09/2026 DO  Replaced the fixed 3-file layout with a    *
+      *                 control file (FileList.ctl) driving up    *
+      *                 to WS-Max-Input-Files source feeds.       *
+      *  08/09/2026 DO  Added Balance.rpt control totals/checksum  *
+      *                 trailer report for the merged output.      *
+      *  08/09/2026 DO  Added WS-Run-Mode silent/unattended switch *
+      *                 so the job can skip the operator prompts.  *
+      *  08/09/2026 DO  Added Checkpoint.ctl restart logic so an   *
+      *                 abend mid-run does not force a full rerun. *
+      *  08/09/2026 DO  Added MRG-User-ID/SRT-User-ID as secondary *
+      *                 ascending keys so tied User-Num records    *
+      *                 merge in a stable, repeatable order.       *
+      *  08/09/2026 DO  Added indexed OutputIdx.dat keyed on        *
+      *                 User-Num for random lookups, alongside     *
+      *                 the existing Output.csv.                  *
+      *  08/09/2026 DO  Added Delta.rpt added/changed/removed      *
+      *                 report comparing today's run against the  *
+      *                 retained prior Output.csv.                *
+      *  08/09/2026 DO  Extended the user record with Dept-Code    *
+      *                 and Status so they ride through the merge. *
+      *  08/09/2026 DO  Allowed duplicate keys on OutputIdx.dat,    *
+      *                 widened Reject-Rec/Delta-Rec for the wider *
+      *                 record layout, widened the checkpoint      *
+      *                 count fields and restored the MERGE totals *
+      *                 from them on restart, kept Reject.rpt      *
+      *                 across a restart instead of truncating it, *
+      *                 and fixed the silent-mode switch check to  *
+      *                 test WS-Silent-Run so mode S suppresses    *
+      *                 prompts the same as mode U.                *
+      *-----------------------------------------------------------*
       /File definitions
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT 1st-Input-File ASSIGN TO "Input1.csv"
-           ORGANISATION LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL.
+      *    Control file - lists the input feeds active for this run.
+      *    FILE STATUS lets 1200-READ-CONTROL-FILE treat a missing
+      *    FileList.ctl as zero active feeds instead of abending.
+           SELECT Control-File ASSIGN TO "FileList.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Control-Status.
+
+      *    Generic input feed - re-assigned for each control-file
+      *    entry so the validate/sort step can loop over however
+      *    many feeds operations has named for tonight's run.
+      *    FILE STATUS lets 3200-VALIDATE-SLOT reject a feed name
+      *    that doesn't exist instead of abending the whole job.
+           SELECT Input-File ASSIGN TO DYNAMIC WS-Current-Input-Filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Input-Status.
 
-           SELECT 2nd-Input-File ASSIGN TO "Input2.csv"
-           ORGANISATION LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL.
+      *    Validated-record work file, rebuilt for each input feed
+      *    immediately ahead of its SORT.
+           SELECT Presort-File ASSIGN TO "Presort.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT 3rd-Input-File ASSIGN TO "Input3.csv"
-           ORGANISATION LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL.
+      *    Sort work file (reused for every feed's SORT)
+           SELECT Sort-File ASSIGN TO "Sortwk.tmp".
 
-      *    Merge and Sort work files
-           SELECT Merge-File ASSIGN TO "Merge.csv".
-           SELECT Sort-File ASSIGN TO "Sort.csv".
+      *    One sorted work file per input-file slot.  COBOL's SORT
+      *    and MERGE verbs take compile-time file-names, so the
+      *    maximum feed count (WS-Max-Input-Files) is fixed here;
+      *    any slot beyond the number of feeds named in the control
+      *    file is left empty and contributes nothing to the merge.
+      *    A ".dat" suffix, not ".tmp", is deliberate: unlike
+      *    Presort.tmp/Sortwk.tmp, a checkpointed-done slot's sorted
+      *    file is restart state (1400-RESET-SORTED-SLOTS leaves it
+      *    untouched on purpose so it survives into the restart's
+      *    MERGE) - an ops cleanup job that sweeps "*.tmp" between an
+      *    abend and its restart must not also sweep these.
+           SELECT Sorted-File-1 ASSIGN TO "Sorted1.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Sorted-File-2 ASSIGN TO "Sorted2.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Sorted-File-3 ASSIGN TO "Sorted3.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Sorted-File-4 ASSIGN TO "Sorted4.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Sorted-File-5 ASSIGN TO "Sorted5.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Merge work file
+           SELECT Merge-File ASSIGN TO "Mergewk.tmp".
+
+      *    Sequential output - unchanged name/shape for jobs that
+      *    already depend on Output.csv
            SELECT Output-File ASSIGN TO "Output.csv"
-           ORGANISATION LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Indexed output - keyed by User-Num for random lookups.
+      *    The same User-Num can legitimately appear more than once
+      *    across feeds (that is exactly what the duplicate-
+      *    reconciliation report flags, not blocks), but a WITH
+      *    DUPLICATES primary key isn't something this key clause
+      *    supports, so 5110-WRITE-ONE-MERGED-RECORD traps INVALID
+      *    KEY on the WRITE instead of letting a repeat User-Num
+      *    abend the merge - that record still lands in Output.csv
+      *    and Duplicate.rpt, it just can't also be in the indexed
+      *    file under a key that's already taken.
+           SELECT Output-Indexed-File ASSIGN TO "OutputIdx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OIX-User-Num.
+
+      *    Prior run's output, retained for the day-over-day delta
+      *    (FILE STATUS lets the first-ever run find it missing
+      *    without abending - the delta then reports everything as
+      *    newly added, which is correct for a first run).
+           SELECT Output-Prior-File ASSIGN TO "OutputPrior.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Output-Prior-Status.
+
+      *    Exception / reconciliation / balancing reports
+           SELECT Reject-File ASSIGN TO "Reject.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Scratch copy used only by 1500-PRUNE-REJECT-FILE to trim
+      *    a redone slot's partial rejects out of Reject.rpt on a
+      *    restart - see that paragraph's header comment.
+           SELECT Reject-Keep-File ASSIGN TO "RejectKeep.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Duplicate-File ASSIGN TO "Duplicate.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Balance-File ASSIGN TO "Balance.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Delta-File ASSIGN TO "Delta.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Restart checkpoint marker (missing on a first, clean run -
+      *    FILE STATUS lets 1300-LOAD-CHECKPOINT detect that instead
+      *    of abending)
+           SELECT Checkpoint-File ASSIGN TO "Checkpoint.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Checkpoint-Status.
 
       /File record definitions
        DATA DIVISION.
        FILE SECTION.
-      *    First Input file's record description
-       FD  1st-Input-File.
-           01 1st-Input-Rec.
-              05 1IF-User-Num PIC 999.
-              05 FILLER PIC X VALUE ",".
-              05 1IF-User-ID PIC X(6).
-              05 FILLER PIC X VALUE ",".
-              05 1IF-User-Name PIC X(25).
-
-      *    Second input file's record description
-       FD  2nd-Input-File.
-           01 2nd-Input-Rec.
-              05 2IF-User-Num PIC 999.
-              05 FILLER PIC X VALUE ",".
-              05 2IF-User-ID PIC X(6).
-              05 FILLER PIC X VALUE ",".
-              05 2IF-User-Name PIC X(25).
-
-      *    Third input file's record description
-       FD  3rd-Input-File.
-           01 3rd-Input-Rec.
-              05 3IF-User-Num PIC 999.
-              05 FILLER PIC X VALUE ",".
-              05 3IF-User-ID PIC X(6).
-              05 FILLER PIC X VALUE ",".
-              05 3IF-User-Name PIC X(25).
-
-      *    Temporary sort work file
+      *    Control file - one input file-name per record
+       FD  Control-File.
+       01  Control-Rec                 PIC X(40).
+
+      *    Generic input record - shared shape for every feed
+       FD  Input-File.
+       01  Input-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==INP==.
+
+      *    Validated-record work file
+       FD  Presort-File.
+       01  Presort-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==PSR==.
+
+      *    Sort work file
        SD  Sort-File.
-           01 Sort-Rec.
-              05 SRT-User-Num PIC 999.
-              05 FILLER PIC X VALUE ",".
-              05 SRT-User-ID PIC X(6).
-              05 FILLER PIC X VALUE ",".
-              05 SRT-User-Name PIC X(25).
-
-      *    Temporary merge work file
+       01  Sort-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==SRT==.
+
+      *    Per-slot sorted work files
+       FD  Sorted-File-1.
+       01  Sorted-Rec-1.
+           COPY WORKREC REPLACING ==:TAG:== BY ==SRT1==.
+
+       FD  Sorted-File-2.
+       01  Sorted-Rec-2.
+           COPY WORKREC REPLACING ==:TAG:== BY ==SRT2==.
+
+       FD  Sorted-File-3.
+       01  Sorted-Rec-3.
+           COPY WORKREC REPLACING ==:TAG:== BY ==SRT3==.
+
+       FD  Sorted-File-4.
+       01  Sorted-Rec-4.
+           COPY WORKREC REPLACING ==:TAG:== BY ==SRT4==.
+
+       FD  Sorted-File-5.
+       01  Sorted-Rec-5.
+           COPY WORKREC REPLACING ==:TAG:== BY ==SRT5==.
+
+      *    Merge work file
        SD  Merge-File.
-           01 Merge-Rec.
-              05 MRG-User-Num PIC 999.
-              05 FILLER PIC X VALUE ",".
-              05 MRG-User-ID PIC X(6).
-              05 FILLER PIC X VALUE ",".
-              05 MRG-User-Name PIC X(25).
-
-      *    Output file description
+       01  Merge-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==MRG==.
+
+      *    Sequential output file description
        FD  Output-File.
-           01 Output-Rec.
-              05 OUT-User-Num PIC 999.
-              05 FILLER PIC X VALUE ",".
-              05 OUT-User-ID PIC X(6).
-              05 FILLER PIC X VALUE ",".
-              05 OUT-User-Name PIC X(25).
-
-      /Main Program Logic
+       01  Output-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==OUT==.
+
+      *    Indexed output file description
+       FD  Output-Indexed-File.
+       01  Output-Indexed-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==OIX==.
+
+      *    Prior run's output, kept for the delta report
+       FD  Output-Prior-File.
+       01  Output-Prior-Rec.
+           COPY WORKREC REPLACING ==:TAG:== BY ==PRI==.
+
+      *    Reject / exception report
+       FD  Reject-File.
+       01  Reject-Rec.
+           05  REJ-Source-Tag          PIC X(12).
+           05  REJ-Sep-1               PIC X VALUE ",".
+           05  REJ-Raw-Record          PIC X(43).
+           05  REJ-Sep-2               PIC X VALUE ",".
+           05  REJ-Reason              PIC X(30).
+
+      *    Scratch copy for 1500-PRUNE-REJECT-FILE - same shape as
+      *    Reject-Rec so records can be copied across unchanged.
+       FD  Reject-Keep-File.
+       01  Reject-Keep-Rec             PIC X(87).
+
+      *    Duplicate User-Num reconciliation report
+       FD  Duplicate-File.
+       01  Duplicate-Rec               PIC X(90).
+
+      *    Control-totals / balancing report
+       FD  Balance-File.
+       01  Balance-Rec                 PIC X(80).
+
+      *    Day-over-day delta report
+       FD  Delta-File.
+       01  Delta-Rec                   PIC X(160).
+
+      *    Restart checkpoint marker file
+       FD  Checkpoint-File.
+       01  Checkpoint-Rec              PIC X(30).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------*
+      *  Run-control switches and constants                       *
+      *-----------------------------------------------------------*
+       77  WS-Max-Input-Files          PIC 9       VALUE 5.
+       77  WS-Active-File-Count        PIC 9       VALUE 0.
+       77  WS-Slot-Index               PIC 9       VALUE 0.
+       77  WS-Current-Input-Filename   PIC X(40)   VALUE SPACES.
+       77  WS-Checkpoint-Status        PIC X(02)   VALUE "00".
+       77  WS-Output-Prior-Status      PIC X(02)   VALUE "00".
+       77  WS-Control-Status           PIC X(02)   VALUE "00".
+       77  WS-Input-Status             PIC X(02)   VALUE "00".
+
+       77  WS-Run-Mode                 PIC X(01)   VALUE "I".
+           88  WS-Silent-Run                       VALUE "S" "U".
+
+       77  WS-Control-EOF-Sw           PIC X(01)   VALUE "N".
+           88  WS-Control-EOF                      VALUE "Y".
+       77  WS-Input-EOF-Sw             PIC X(01)   VALUE "N".
+           88  WS-Input-EOF                        VALUE "Y".
+       77  WS-Merge-EOF-Sw             PIC X(01)   VALUE "N".
+           88  WS-Merge-EOF                        VALUE "Y".
+       77  WS-Reject-Keep-Count        PIC 9(9)    VALUE 0.
+       77  WS-Reject-Line-Count        PIC 9(9)    VALUE 0.
+       77  WS-Reject-Copy-EOF-Sw       PIC X(01)   VALUE "N".
+           88  WS-Reject-Copy-EOF                  VALUE "Y".
+       77  WS-Prune-Index              PIC 9(2)    VALUE 0.
+       77  WS-Prior-EOF-Sw             PIC X(01)   VALUE "N".
+           88  WS-Prior-EOF                        VALUE "Y".
+       77  WS-New-EOF-Sw               PIC X(01)   VALUE "N".
+           88  WS-New-EOF                          VALUE "Y".
+
+       77  WS-Record-Valid-Sw          PIC X(01)   VALUE "Y".
+           88  WS-Record-Is-Valid                  VALUE "Y".
+       77  WS-Reject-Reason            PIC X(30)   VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      *  Per-feed filename table, loaded from the control file    *
+      *-----------------------------------------------------------*
+       01  WS-Input-Filename-Table.
+           05  WS-Input-Filename OCCURS 5 TIMES PIC X(40).
+
+      *-----------------------------------------------------------*
+      *  Per-feed record counts, used for the balance report      *
+      *-----------------------------------------------------------*
+       01  WS-Slot-Valid-Counts.
+           05  WS-Slot-Valid-Count OCCURS 5 TIMES PIC 9(5).
+       01  WS-Slot-Reject-Counts.
+           05  WS-Slot-Reject-Count OCCURS 5 TIMES PIC 9(5).
+
+       77  WS-Merge-Record-Count       PIC 9(7) VALUE 0.
+       77  WS-Merge-Checksum           PIC 9(9) VALUE 0.
+
+      *-----------------------------------------------------------*
+      *  Duplicate-check work areas - one current-key buffer per   *
+      *  active sorted work file, used for the N-way compare that  *
+      *  runs ahead of the MERGE.                                  *
+      *-----------------------------------------------------------*
+       01  WS-Dup-Slots.
+           05  WS-Dup-Slot OCCURS 5 TIMES.
+               10  WS-Dup-Key-Num      PIC 999.
+               10  WS-Dup-Key-ID       PIC X(6).
+               10  WS-Dup-Key-Name     PIC X(25).
+               10  WS-Dup-Slot-EOF-Sw  PIC X(01) VALUE "N".
+                   88  WS-Dup-Slot-At-EOF        VALUE "Y".
+
+       77  WS-Dup-Min-Num              PIC 999     VALUE 0.
+       77  WS-Dup-Match-Count          PIC 9       VALUE 0.
+       77  WS-Dup-Report-Count         PIC 9(5) VALUE 0.
+
+      *-----------------------------------------------------------*
+      *  Restart / checkpoint work areas                          *
+      *-----------------------------------------------------------*
+       77  WS-Checkpoint-Step          PIC X(10)   VALUE SPACES.
+       77  WS-Checkpoint-Found-Sw      PIC X(01)   VALUE "N".
+           88  WS-Checkpoint-Step-Done             VALUE "Y".
+       77  WS-Checkpoint-Table-Index   PIC 9(2)    VALUE 0.
+       77  WS-Checkpoint-Match-Index   PIC 9(2)    VALUE 0.
+       77  WS-Checkpoint-EOF-Sw        PIC X(01)   VALUE "N".
+           88  WS-Checkpoint-EOF                   VALUE "Y".
+
+       01  WS-Completed-Steps.
+           05  WS-Completed-Step OCCURS 10 TIMES.
+               10  WS-Completed-Step-Code  PIC X(10).
+               10  WS-Completed-Step-Cnt1  PIC 9(7).
+               10  WS-Completed-Step-Cnt2  PIC 9(9).
+       77  WS-Completed-Step-Total     PIC 9(2)    VALUE 0.
+
+      *-----------------------------------------------------------*
+      *  Balance / delta report line work area                   *
+      *-----------------------------------------------------------*
+       01  WS-Report-Line               PIC X(90)   VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY "Sorting 1st Input File. This will overwrite the file
-      -    "'s contents. Press enter to continue." WITH NO ADVANCING.
-           ACCEPT OMITTED.
-
-           SORT Sort-File
-              ON ASCENDING KEY SRT-User-Num
-              USING 1st-Input-File
-              GIVING 1st-Input-File.
-
-           DISPLAY "Sorting 2nd Input File. Press enter to continue."
-               WITH NO ADVANCING.
-           ACCEPT OMITTED.
-
-           SORT Sort-File
-              ON ASCENDING KEY SRT-User-Num
-              USING 2nd-Input-File
-              GIVING 2nd-Input-File.
-
-           DISPLAY "Sorting 3rd Input File. Press enter to continue."
-              WITH NO ADVANCING.
-           ACCEPT OMITTED.
-
-      *    Sort the third input file
-           SORT Sort-File
-              ON ASCENDING KEY SRT-User-Num
-              USING 3rd-Input-File
-              GIVING 3rd-Input-File.
-
-      *    Prompt the user to confirm the file merging
-           DISPLAY "Press enter to merge the 3 files' contents."
-              WITH NO ADVANCING.
-           ACCEPT OMITTED.
-
-      *    Merge the 3 sorted input files
-           MERGE Merge-File
-              ON ASCENDING KEY MRG-User-Num
-              USING 1st-Input-File 2nd-Input-File 3rd-Input-File
-              GIVING Output-File.
-
-      *    Press Enter to Exit prompt
-           DISPLAY "Files merged. Press Enter to Exit." 
-              WITH NO ADVANCING.
-
-      *    Close the app
+      *=============================================================
+       0000-MAINLINE.
+      *=============================================================
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-INPUT-FILES THRU 3000-EXIT.
+           PERFORM 4000-DUPLICATE-CHECK THRU 4000-EXIT.
+           PERFORM 5000-MERGE-FILES THRU 5000-EXIT.
+           PERFORM 6000-WRITE-BALANCE-REPORT THRU 6000-EXIT.
+           PERFORM 7000-DELTA-REPORT THRU 7000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
            STOP RUN.
 
+      *=============================================================
+      *  1000-INITIALIZE - accept the run-mode parm, load the      *
+      *  control file's list of active feeds and pick up any       *
+      *  restart checkpoint from a prior, abended run.              *
+      *=============================================================
+       1000-INITIALIZE.
+           ACCEPT WS-Run-Mode FROM COMMAND-LINE.
+           PERFORM 1200-READ-CONTROL-FILE THRU 1200-EXIT.
+           PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT.
+           PERFORM 1400-RESET-SORTED-SLOTS THRU 1400-EXIT.
+           IF WS-Completed-Step-Total > 0
+               PERFORM 1500-PRUNE-REJECT-FILE THRU 1500-EXIT
+           ELSE
+               OPEN OUTPUT Reject-File
+           END-IF.
+           OPEN OUTPUT Duplicate-File.
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  1200-READ-CONTROL-FILE - load the active feed names
+      *-------------------------------------------------------------
+       1200-READ-CONTROL-FILE.
+           MOVE 0 TO WS-Active-File-Count.
+           OPEN INPUT Control-File.
+           IF WS-Control-Status NOT = "00"
+               DISPLAY "COBMERGE: FileList.ctl NOT FOUND (STATUS="
+                       WS-Control-Status "). NO FEEDS ACTIVE."
+           ELSE
+               PERFORM 1210-READ-NEXT-CONTROL-REC THRU 1210-EXIT
+               PERFORM 1220-LOAD-CONTROL-ENTRY THRU 1220-EXIT
+                   UNTIL WS-Control-EOF
+               CLOSE Control-File
+           END-IF.
+           GO TO 1200-EXIT.
+       1200-EXIT.
+           EXIT.
+
+       1210-READ-NEXT-CONTROL-REC.
+           READ Control-File
+               AT END
+                   SET WS-Control-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 1210-EXIT.
+       1210-EXIT.
+           EXIT.
+
+       1220-LOAD-CONTROL-ENTRY.
+           IF Control-Rec NOT = SPACES
+               IF WS-Active-File-Count < WS-Max-Input-Files
+                   ADD 1 TO WS-Active-File-Count
+                   MOVE Control-Rec
+                     TO WS-Input-Filename(WS-Active-File-Count)
+               ELSE
+                   DISPLAY "COBMERGE: FEED " Control-Rec
+                           " EXCEEDS THE " WS-Max-Input-Files
+                           "-FEED LIMIT AND WAS NOT PROCESSED."
+               END-IF
+           END-IF.
+           PERFORM 1210-READ-NEXT-CONTROL-REC THRU 1210-EXIT.
+           GO TO 1220-EXIT.
+       1220-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  1300-LOAD-CHECKPOINT - read Checkpoint.ctl, if present, so
+      *  steps finished on a prior attempt are not redone.
+      *-------------------------------------------------------------
+       1300-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-Completed-Step-Total.
+           MOVE "N" TO WS-Checkpoint-EOF-Sw.
+           OPEN INPUT Checkpoint-File.
+           IF WS-Checkpoint-Status = "00"
+               PERFORM 1310-READ-NEXT-CHECKPOINT THRU 1310-EXIT
+               PERFORM 1320-LOAD-CHECKPOINT-ENTRY THRU 1320-EXIT
+                   UNTIL WS-Checkpoint-EOF
+               CLOSE Checkpoint-File
+           END-IF.
+           GO TO 1300-EXIT.
+       1300-EXIT.
+           EXIT.
+
+       1310-READ-NEXT-CHECKPOINT.
+           READ Checkpoint-File
+               AT END
+                   SET WS-Checkpoint-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 1310-EXIT.
+       1310-EXIT.
+           EXIT.
+
+       1320-LOAD-CHECKPOINT-ENTRY.
+           IF Checkpoint-Rec NOT = SPACES
+              AND WS-Completed-Step-Total < 10
+               ADD 1 TO WS-Completed-Step-Total
+               MOVE Checkpoint-Rec(1:10)
+                 TO WS-Completed-Step-Code(WS-Completed-Step-Total)
+               MOVE Checkpoint-Rec(11:7)
+                 TO WS-Completed-Step-Cnt1(WS-Completed-Step-Total)
+               MOVE Checkpoint-Rec(18:9)
+                 TO WS-Completed-Step-Cnt2(WS-Completed-Step-Total)
+           END-IF.
+           PERFORM 1310-READ-NEXT-CHECKPOINT THRU 1310-EXIT.
+           GO TO 1320-EXIT.
+       1320-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  1400-RESET-SORTED-SLOTS - make sure every inactive or not-yet
+      *  -sorted slot's work file exists and is empty, so it con-
+      *  tributes no records to the later MERGE.  A slot whose SORT
+      *  step the checkpoint already shows as completed is left
+      *  untouched, so its sorted records survive a restart.
+      *-------------------------------------------------------------
+       1400-RESET-SORTED-SLOTS.
+           MOVE 1 TO WS-Slot-Index.
+           PERFORM 1410-RESET-ONE-SLOT THRU 1410-EXIT
+               UNTIL WS-Slot-Index > WS-Max-Input-Files.
+           GO TO 1400-EXIT.
+       1400-EXIT.
+           EXIT.
+
+       1410-RESET-ONE-SLOT.
+           IF WS-Slot-Index > WS-Active-File-Count
+               PERFORM 1420-CLEAR-SLOT-FILE THRU 1420-EXIT
+           ELSE
+               PERFORM 3900-CHECKPOINT-LOOKUP THRU 3900-EXIT
+               IF NOT WS-Checkpoint-Step-Done
+                   PERFORM 1420-CLEAR-SLOT-FILE THRU 1420-EXIT
+               END-IF
+           END-IF.
+           ADD 1 TO WS-Slot-Index.
+           GO TO 1410-EXIT.
+       1410-EXIT.
+           EXIT.
+
+       1420-CLEAR-SLOT-FILE.
+           EVALUATE WS-Slot-Index
+               WHEN 1
+                   OPEN OUTPUT Sorted-File-1
+                   CLOSE Sorted-File-1
+               WHEN 2
+                   OPEN OUTPUT Sorted-File-2
+                   CLOSE Sorted-File-2
+               WHEN 3
+                   OPEN OUTPUT Sorted-File-3
+                   CLOSE Sorted-File-3
+               WHEN 4
+                   OPEN OUTPUT Sorted-File-4
+                   CLOSE Sorted-File-4
+               WHEN 5
+                   OPEN OUTPUT Sorted-File-5
+                   CLOSE Sorted-File-5
+           END-EVALUATE.
+           GO TO 1420-EXIT.
+       1420-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  1500-PRUNE-REJECT-FILE - a restart re-validates any slot
+      *  whose SORT the checkpoint does NOT show as done, including
+      *  one that was only partway through validation when the prior
+      *  attempt abended - and that partial attempt may already have
+      *  flushed some reject lines to Reject.rpt.  Re-running the
+      *  slot would write those same rejects again, so this keeps
+      *  only the leading Reject.rpt lines that belong to slots the
+      *  checkpoint confirms are actually done (their reject counts
+      *  are in WS-Completed-Step-Cnt2) and drops everything after -
+      *  the redone slot(s) will reject their bad records fresh.
+      *-------------------------------------------------------------
+       1500-PRUNE-REJECT-FILE.
+           MOVE 0 TO WS-Reject-Keep-Count.
+           PERFORM VARYING WS-Prune-Index FROM 1 BY 1
+               UNTIL WS-Prune-Index > WS-Completed-Step-Total
+               IF WS-Completed-Step-Code(WS-Prune-Index)(1:4) = "SORT"
+                   ADD WS-Completed-Step-Cnt2(WS-Prune-Index)
+                     TO WS-Reject-Keep-Count
+               END-IF
+           END-PERFORM.
+           MOVE 0 TO WS-Reject-Line-Count.
+           MOVE "N" TO WS-Reject-Copy-EOF-Sw.
+           OPEN INPUT Reject-File.
+           OPEN OUTPUT Reject-Keep-File.
+           PERFORM 1510-READ-NEXT-REJECT THRU 1510-EXIT.
+           PERFORM 1520-KEEP-ONE-REJECT THRU 1520-EXIT
+               UNTIL WS-Reject-Copy-EOF.
+           CLOSE Reject-File.
+           CLOSE Reject-Keep-File.
+      *    Truncate Reject.rpt, then copy the kept lines back in and
+      *    leave the file open EXTEND for the rest of the run, same
+      *    as the clean-run branch leaves it open OUTPUT.
+           OPEN OUTPUT Reject-File.
+           CLOSE Reject-File.
+           MOVE "N" TO WS-Reject-Copy-EOF-Sw.
+           OPEN INPUT Reject-Keep-File.
+           OPEN EXTEND Reject-File.
+           PERFORM 1530-READ-NEXT-KEPT-REJECT THRU 1530-EXIT.
+           PERFORM 1540-RESTORE-ONE-REJECT THRU 1540-EXIT
+               UNTIL WS-Reject-Copy-EOF.
+           CLOSE Reject-Keep-File.
+           GO TO 1500-EXIT.
+       1500-EXIT.
+           EXIT.
+
+       1510-READ-NEXT-REJECT.
+           READ Reject-File
+               AT END
+                   SET WS-Reject-Copy-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 1510-EXIT.
+       1510-EXIT.
+           EXIT.
+
+       1520-KEEP-ONE-REJECT.
+           ADD 1 TO WS-Reject-Line-Count.
+           IF WS-Reject-Line-Count <= WS-Reject-Keep-Count
+               MOVE Reject-Rec TO Reject-Keep-Rec
+               WRITE Reject-Keep-Rec
+           END-IF.
+           PERFORM 1510-READ-NEXT-REJECT THRU 1510-EXIT.
+           GO TO 1520-EXIT.
+       1520-EXIT.
+           EXIT.
+
+       1530-READ-NEXT-KEPT-REJECT.
+           READ Reject-Keep-File
+               AT END
+                   SET WS-Reject-Copy-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 1530-EXIT.
+       1530-EXIT.
+           EXIT.
+
+       1540-RESTORE-ONE-REJECT.
+           MOVE Reject-Keep-Rec TO Reject-Rec.
+           WRITE Reject-Rec.
+           PERFORM 1530-READ-NEXT-KEPT-REJECT THRU 1530-EXIT.
+           GO TO 1540-EXIT.
+       1540-EXIT.
+           EXIT.
+
+      *=============================================================
+      *  3000-PROCESS-INPUT-FILES - loop the validate/sort logic    *
+      *  over however many feeds the control file named, skipping   *
+      *  any slot the checkpoint already shows as completed.        *
+      *=============================================================
+       3000-PROCESS-INPUT-FILES.
+           MOVE 1 TO WS-Slot-Index.
+           PERFORM 3100-PROCESS-ONE-SLOT THRU 3100-EXIT
+               UNTIL WS-Slot-Index > WS-Active-File-Count.
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-PROCESS-ONE-SLOT.
+           PERFORM 3900-CHECKPOINT-LOOKUP THRU 3900-EXIT.
+           IF NOT WS-Checkpoint-Step-Done
+               IF NOT WS-Silent-Run
+                   DISPLAY "Sorting feed " WS-Slot-Index
+                           " (" WS-Input-Filename(WS-Slot-Index)(1:30)
+                           "). This will overwrite the file's "
+                           "contents. Press enter to continue."
+                           WITH NO ADVANCING
+               END-IF
+               PERFORM 5010-PROMPT-UNLESS-SILENT THRU 5010-EXIT
+               PERFORM 3200-VALIDATE-SLOT THRU 3200-EXIT
+               PERFORM 3300-SORT-SLOT THRU 3300-EXIT
+               PERFORM 3950-WRITE-CHECKPOINT THRU 3950-EXIT
+           ELSE
+               MOVE WS-Completed-Step-Cnt1(WS-Checkpoint-Table-Index)
+                 TO WS-Slot-Valid-Count(WS-Slot-Index)
+               MOVE WS-Completed-Step-Cnt2(WS-Checkpoint-Table-Index)
+                 TO WS-Slot-Reject-Count(WS-Slot-Index)
+           END-IF.
+           ADD 1 TO WS-Slot-Index.
+           GO TO 3100-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  3200-VALIDATE-SLOT - read the feed named for this slot,
+      *  reject blank/non-numeric/bad records instead of letting
+      *  them reach the SORT, and carry the rest to Presort-File.
+      *-------------------------------------------------------------
+       3200-VALIDATE-SLOT.
+           MOVE WS-Input-Filename(WS-Slot-Index)
+             TO WS-Current-Input-Filename.
+           MOVE 0 TO WS-Slot-Valid-Count(WS-Slot-Index).
+           MOVE 0 TO WS-Slot-Reject-Count(WS-Slot-Index).
+           MOVE "N" TO WS-Input-EOF-Sw.
+           OPEN OUTPUT Presort-File.
+           OPEN INPUT Input-File.
+           IF WS-Input-Status NOT = "00"
+               PERFORM 3225-REJECT-MISSING-FEED THRU 3225-EXIT
+           ELSE
+               PERFORM 3210-READ-NEXT-INPUT THRU 3210-EXIT
+               PERFORM 3220-VALIDATE-ONE-RECORD THRU 3220-EXIT
+                   UNTIL WS-Input-EOF
+               CLOSE Input-File
+           END-IF.
+           CLOSE Presort-File.
+           GO TO 3200-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  3225-REJECT-MISSING-FEED - the slot's feed name isn't a
+      *  file we can open; reject the slot (zero valid records, an
+      *  empty Presort-File feeds the SORT step same as any other
+      *  empty slot) instead of abending the whole run over it.
+      *-------------------------------------------------------------
+       3225-REJECT-MISSING-FEED.
+           ADD 1 TO WS-Slot-Reject-Count(WS-Slot-Index).
+           MOVE SPACES TO Reject-Rec.
+           MOVE WS-Current-Input-Filename(1:12) TO REJ-Source-Tag.
+           MOVE SPACES TO REJ-Raw-Record.
+           STRING "FEED FILE NOT FOUND STATUS=" WS-Input-Status
+               DELIMITED BY SIZE INTO REJ-Reason.
+           MOVE "," TO REJ-Sep-1 REJ-Sep-2.
+           WRITE Reject-Rec.
+           GO TO 3225-EXIT.
+       3225-EXIT.
+           EXIT.
+
+       3210-READ-NEXT-INPUT.
+           READ Input-File
+               AT END
+                   SET WS-Input-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 3210-EXIT.
+       3210-EXIT.
+           EXIT.
+
+       3220-VALIDATE-ONE-RECORD.
+           PERFORM 3230-EDIT-INPUT-RECORD THRU 3230-EXIT.
+           IF WS-Record-Is-Valid
+               ADD 1 TO WS-Slot-Valid-Count(WS-Slot-Index)
+               MOVE INP-User-Num  TO PSR-User-Num
+               MOVE INP-User-ID   TO PSR-User-ID
+               MOVE INP-User-Name TO PSR-User-Name
+               MOVE INP-Dept-Code TO PSR-Dept-Code
+               MOVE INP-Status    TO PSR-Status
+               MOVE "," TO PSR-Sep-1 PSR-Sep-2 PSR-Sep-3 PSR-Sep-4
+               WRITE Presort-Rec
+           ELSE
+               ADD 1 TO WS-Slot-Reject-Count(WS-Slot-Index)
+               MOVE WS-Current-Input-Filename(1:12) TO REJ-Source-Tag
+               MOVE Input-Rec(1:43) TO REJ-Raw-Record
+               MOVE WS-Reject-Reason TO REJ-Reason
+               MOVE "," TO REJ-Sep-1 REJ-Sep-2
+               WRITE Reject-Rec
+           END-IF.
+           PERFORM 3210-READ-NEXT-INPUT THRU 3210-EXIT.
+           GO TO 3220-EXIT.
+       3220-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  3230-EDIT-INPUT-RECORD - numeric/non-zero User-Num and
+      *  non-blank ID/Name is all an upstream feed is required to
+      *  guarantee; anything else is a reject, not an abend.
+      *-------------------------------------------------------------
+       3230-EDIT-INPUT-RECORD.
+           SET WS-Record-Is-Valid TO TRUE.
+           MOVE SPACES TO WS-Reject-Reason.
+           IF INP-User-Num NOT NUMERIC
+               MOVE "N" TO WS-Record-Valid-Sw
+               MOVE "USER-NUM NOT NUMERIC" TO WS-Reject-Reason
+           ELSE
+               IF INP-User-Num = ZERO
+                   MOVE "N" TO WS-Record-Valid-Sw
+                   MOVE "USER-NUM IS ZERO" TO WS-Reject-Reason
+               END-IF
+           END-IF.
+           IF WS-Record-Is-Valid AND INP-User-ID = SPACES
+               MOVE "N" TO WS-Record-Valid-Sw
+               MOVE "USER-ID IS BLANK" TO WS-Reject-Reason
+           END-IF.
+           IF WS-Record-Is-Valid AND INP-User-Name = SPACES
+               MOVE "N" TO WS-Record-Valid-Sw
+               MOVE "USER-NAME IS BLANK" TO WS-Reject-Reason
+           END-IF.
+           GO TO 3230-EXIT.
+       3230-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  3300-SORT-SLOT - sort this slot's validated records into
+      *  its own sorted work file.  The target file-name has to be
+      *  a compile-time literal for the SORT verb, so the loop in
+      *  3000 drives which one of the five branches below runs.
+      *-------------------------------------------------------------
+       3300-SORT-SLOT.
+           EVALUATE WS-Slot-Index
+               WHEN 1
+                   SORT Sort-File
+                       ON ASCENDING KEY SRT-User-Num SRT-User-ID
+                       USING Presort-File
+                       GIVING Sorted-File-1
+               WHEN 2
+                   SORT Sort-File
+                       ON ASCENDING KEY SRT-User-Num SRT-User-ID
+                       USING Presort-File
+                       GIVING Sorted-File-2
+               WHEN 3
+                   SORT Sort-File
+                       ON ASCENDING KEY SRT-User-Num SRT-User-ID
+                       USING Presort-File
+                       GIVING Sorted-File-3
+               WHEN 4
+                   SORT Sort-File
+                       ON ASCENDING KEY SRT-User-Num SRT-User-ID
+                       USING Presort-File
+                       GIVING Sorted-File-4
+               WHEN 5
+                   SORT Sort-File
+                       ON ASCENDING KEY SRT-User-Num SRT-User-ID
+                       USING Presort-File
+                       GIVING Sorted-File-5
+           END-EVALUATE.
+           GO TO 3300-EXIT.
+       3300-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  3900/3950 - restart-checkpoint helpers for this slot
+      *-------------------------------------------------------------
+       3900-CHECKPOINT-LOOKUP.
+           MOVE "N" TO WS-Checkpoint-Found-Sw.
+           MOVE 0 TO WS-Checkpoint-Table-Index.
+           STRING "SORT" DELIMITED BY SIZE
+                  WS-Slot-Index DELIMITED BY SIZE
+                  INTO WS-Checkpoint-Step.
+           PERFORM 3910-SCAN-COMPLETED-STEPS THRU 3910-EXIT.
+           GO TO 3900-EXIT.
+       3900-EXIT.
+           EXIT.
+
+       3910-SCAN-COMPLETED-STEPS.
+           MOVE "N" TO WS-Checkpoint-Found-Sw.
+           MOVE 0 TO WS-Checkpoint-Match-Index.
+           PERFORM VARYING WS-Checkpoint-Table-Index FROM 1 BY 1
+               UNTIL WS-Checkpoint-Table-Index > WS-Completed-Step-Total
+                  OR WS-Checkpoint-Step-Done
+               IF WS-Completed-Step-Code(WS-Checkpoint-Table-Index)
+                  = WS-Checkpoint-Step
+                   SET WS-Checkpoint-Step-Done TO TRUE
+                   MOVE WS-Checkpoint-Table-Index
+                     TO WS-Checkpoint-Match-Index
+               END-IF
+           END-PERFORM.
+           MOVE WS-Checkpoint-Match-Index TO WS-Checkpoint-Table-Index.
+           GO TO 3910-EXIT.
+       3910-EXIT.
+           EXIT.
+
+       3950-WRITE-CHECKPOINT.
+           OPEN EXTEND Checkpoint-File.
+           MOVE SPACES TO Checkpoint-Rec.
+           MOVE WS-Checkpoint-Step TO Checkpoint-Rec(1:10).
+           MOVE WS-Slot-Valid-Count(WS-Slot-Index)
+             TO Checkpoint-Rec(11:7).
+           MOVE WS-Slot-Reject-Count(WS-Slot-Index)
+             TO Checkpoint-Rec(18:9).
+           WRITE Checkpoint-Rec.
+           CLOSE Checkpoint-File.
+           GO TO 3950-EXIT.
+       3950-EXIT.
+           EXIT.
+
+      *=============================================================
+      *  4000-DUPLICATE-CHECK - before the MERGE, walk the active   *
+      *  sorted work files in parallel and report any User-Num that *
+      *  shows up in more than one feed.                             *
+      *=============================================================
+       4000-DUPLICATE-CHECK.
+           MOVE 0 TO WS-Dup-Report-Count.
+           MOVE 999 TO WS-Dup-Min-Num.
+           PERFORM 4100-OPEN-DUP-SLOTS THRU 4100-EXIT.
+           PERFORM 4200-DUP-COMPARE-PASS THRU 4200-EXIT
+               UNTIL WS-Dup-Min-Num = 0.
+           PERFORM 4900-CLOSE-DUP-SLOTS THRU 4900-EXIT.
+           GO TO 4000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+       4100-OPEN-DUP-SLOTS.
+           MOVE "N" TO WS-Dup-Slot-EOF-Sw(1) WS-Dup-Slot-EOF-Sw(2)
+                        WS-Dup-Slot-EOF-Sw(3) WS-Dup-Slot-EOF-Sw(4)
+                        WS-Dup-Slot-EOF-Sw(5).
+           OPEN INPUT Sorted-File-1 Sorted-File-2 Sorted-File-3
+                      Sorted-File-4 Sorted-File-5.
+           PERFORM 4110-READ-DUP-SLOT-1 THRU 4110-EXIT.
+           PERFORM 4120-READ-DUP-SLOT-2 THRU 4120-EXIT.
+           PERFORM 4130-READ-DUP-SLOT-3 THRU 4130-EXIT.
+           PERFORM 4140-READ-DUP-SLOT-4 THRU 4140-EXIT.
+           PERFORM 4150-READ-DUP-SLOT-5 THRU 4150-EXIT.
+           GO TO 4100-EXIT.
+       4100-EXIT.
+           EXIT.
+
+       4110-READ-DUP-SLOT-1.
+           IF WS-Dup-Slot-At-EOF(1)
+               GO TO 4110-EXIT
+           END-IF.
+           READ Sorted-File-1
+               AT END
+                   SET WS-Dup-Slot-At-EOF(1) TO TRUE
+               NOT AT END
+                   MOVE SRT1-User-Num  TO WS-Dup-Key-Num(1)
+                   MOVE SRT1-User-ID   TO WS-Dup-Key-ID(1)
+                   MOVE SRT1-User-Name TO WS-Dup-Key-Name(1)
+           END-READ.
+           GO TO 4110-EXIT.
+       4110-EXIT.
+           EXIT.
+
+       4120-READ-DUP-SLOT-2.
+           IF WS-Dup-Slot-At-EOF(2)
+               GO TO 4120-EXIT
+           END-IF.
+           READ Sorted-File-2
+               AT END
+                   SET WS-Dup-Slot-At-EOF(2) TO TRUE
+               NOT AT END
+                   MOVE SRT2-User-Num  TO WS-Dup-Key-Num(2)
+                   MOVE SRT2-User-ID   TO WS-Dup-Key-ID(2)
+                   MOVE SRT2-User-Name TO WS-Dup-Key-Name(2)
+           END-READ.
+           GO TO 4120-EXIT.
+       4120-EXIT.
+           EXIT.
+
+       4130-READ-DUP-SLOT-3.
+           IF WS-Dup-Slot-At-EOF(3)
+               GO TO 4130-EXIT
+           END-IF.
+           READ Sorted-File-3
+               AT END
+                   SET WS-Dup-Slot-At-EOF(3) TO TRUE
+               NOT AT END
+                   MOVE SRT3-User-Num  TO WS-Dup-Key-Num(3)
+                   MOVE SRT3-User-ID   TO WS-Dup-Key-ID(3)
+                   MOVE SRT3-User-Name TO WS-Dup-Key-Name(3)
+           END-READ.
+           GO TO 4130-EXIT.
+       4130-EXIT.
+           EXIT.
+
+       4140-READ-DUP-SLOT-4.
+           IF WS-Dup-Slot-At-EOF(4)
+               GO TO 4140-EXIT
+           END-IF.
+           READ Sorted-File-4
+               AT END
+                   SET WS-Dup-Slot-At-EOF(4) TO TRUE
+               NOT AT END
+                   MOVE SRT4-User-Num  TO WS-Dup-Key-Num(4)
+                   MOVE SRT4-User-ID   TO WS-Dup-Key-ID(4)
+                   MOVE SRT4-User-Name TO WS-Dup-Key-Name(4)
+           END-READ.
+           GO TO 4140-EXIT.
+       4140-EXIT.
+           EXIT.
+
+       4150-READ-DUP-SLOT-5.
+           IF WS-Dup-Slot-At-EOF(5)
+               GO TO 4150-EXIT
+           END-IF.
+           READ Sorted-File-5
+               AT END
+                   SET WS-Dup-Slot-At-EOF(5) TO TRUE
+               NOT AT END
+                   MOVE SRT5-User-Num  TO WS-Dup-Key-Num(5)
+                   MOVE SRT5-User-ID   TO WS-Dup-Key-ID(5)
+                   MOVE SRT5-User-Name TO WS-Dup-Key-Name(5)
+           END-READ.
+           GO TO 4150-EXIT.
+       4150-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  4200-DUP-COMPARE-PASS - one round of the N-way compare:
+      *  find the lowest key still in play, count how many slots
+      *  are sitting on it, report when more than one is, then
+      *  advance every slot that matched.
+      *-------------------------------------------------------------
+       4200-DUP-COMPARE-PASS.
+           MOVE 0 TO WS-Dup-Min-Num.
+           PERFORM 4210-FIND-MIN-KEY THRU 4210-EXIT
+               VARYING WS-Slot-Index FROM 1 BY 1
+               UNTIL WS-Slot-Index > WS-Max-Input-Files.
+           IF WS-Dup-Min-Num NOT = 0
+               MOVE 0 TO WS-Dup-Match-Count
+               PERFORM 4220-COUNT-MATCHES THRU 4220-EXIT
+                   VARYING WS-Slot-Index FROM 1 BY 1
+                   UNTIL WS-Slot-Index > WS-Max-Input-Files
+               IF WS-Dup-Match-Count > 1
+                   PERFORM 4230-REPORT-DUPLICATES THRU 4230-EXIT
+                       VARYING WS-Slot-Index FROM 1 BY 1
+                       UNTIL WS-Slot-Index > WS-Max-Input-Files
+               END-IF
+               PERFORM 4240-ADVANCE-MATCHES THRU 4240-EXIT
+                   VARYING WS-Slot-Index FROM 1 BY 1
+                   UNTIL WS-Slot-Index > WS-Max-Input-Files
+           END-IF.
+           GO TO 4200-EXIT.
+       4200-EXIT.
+           EXIT.
+
+       4210-FIND-MIN-KEY.
+           IF NOT WS-Dup-Slot-At-EOF(WS-Slot-Index)
+               IF WS-Dup-Min-Num = 0
+                  OR WS-Dup-Key-Num(WS-Slot-Index) < WS-Dup-Min-Num
+                   MOVE WS-Dup-Key-Num(WS-Slot-Index) TO WS-Dup-Min-Num
+               END-IF
+           END-IF.
+           GO TO 4210-EXIT.
+       4210-EXIT.
+           EXIT.
+
+       4220-COUNT-MATCHES.
+           IF NOT WS-Dup-Slot-At-EOF(WS-Slot-Index)
+              AND WS-Dup-Key-Num(WS-Slot-Index) = WS-Dup-Min-Num
+               ADD 1 TO WS-Dup-Match-Count
+           END-IF.
+           GO TO 4220-EXIT.
+       4220-EXIT.
+           EXIT.
+
+       4230-REPORT-DUPLICATES.
+           IF NOT WS-Dup-Slot-At-EOF(WS-Slot-Index)
+              AND WS-Dup-Key-Num(WS-Slot-Index) = WS-Dup-Min-Num
+               ADD 1 TO WS-Dup-Report-Count
+               MOVE SPACES TO Duplicate-Rec
+               STRING "USER-NUM " WS-Dup-Min-Num
+                      " FEED " WS-Input-Filename(WS-Slot-Index)(1:20)
+                      " ID=" WS-Dup-Key-ID(WS-Slot-Index)
+                      " NAME=" WS-Dup-Key-Name(WS-Slot-Index)
+                      DELIMITED BY SIZE INTO Duplicate-Rec
+               WRITE Duplicate-Rec
+           END-IF.
+           GO TO 4230-EXIT.
+       4230-EXIT.
+           EXIT.
+
+       4240-ADVANCE-MATCHES.
+           IF NOT WS-Dup-Slot-At-EOF(WS-Slot-Index)
+              AND WS-Dup-Key-Num(WS-Slot-Index) = WS-Dup-Min-Num
+               EVALUATE WS-Slot-Index
+                   WHEN 1 PERFORM 4110-READ-DUP-SLOT-1 THRU 4110-EXIT
+                   WHEN 2 PERFORM 4120-READ-DUP-SLOT-2 THRU 4120-EXIT
+                   WHEN 3 PERFORM 4130-READ-DUP-SLOT-3 THRU 4130-EXIT
+                   WHEN 4 PERFORM 4140-READ-DUP-SLOT-4 THRU 4140-EXIT
+                   WHEN 5 PERFORM 4150-READ-DUP-SLOT-5 THRU 4150-EXIT
+               END-EVALUATE
+           END-IF.
+           GO TO 4240-EXIT.
+       4240-EXIT.
+           EXIT.
+
+       4900-CLOSE-DUP-SLOTS.
+           CLOSE Sorted-File-1 Sorted-File-2 Sorted-File-3
+                 Sorted-File-4 Sorted-File-5.
+           GO TO 4900-EXIT.
+       4900-EXIT.
+           EXIT.
+
+      *=============================================================
+      *  5000-MERGE-FILES - merge the active sorted slots, secondary *
+      *  keyed on User-ID so ties land the same way on every rerun,  *
+      *  accumulating the control totals as each record is written   *
+      *  to both the sequential and the indexed output files.         *
+      *=============================================================
+       5000-MERGE-FILES.
+           IF NOT WS-Silent-Run
+               DISPLAY "Press enter to merge the " WS-Active-File-Count
+                       " input feed(s)." WITH NO ADVANCING
+               PERFORM 5010-PROMPT-UNLESS-SILENT THRU 5010-EXIT
+           END-IF.
+           PERFORM 5900-CHECKPOINT-LOOKUP-MERGE THRU 5900-EXIT.
+           IF NOT WS-Checkpoint-Step-Done
+               MOVE 0 TO WS-Merge-Record-Count
+               MOVE 0 TO WS-Merge-Checksum
+               OPEN OUTPUT Output-File
+               OPEN OUTPUT Output-Indexed-File
+               MERGE Merge-File
+                   ON ASCENDING KEY MRG-User-Num MRG-User-ID
+                   USING Sorted-File-1 Sorted-File-2 Sorted-File-3
+                         Sorted-File-4 Sorted-File-5
+                   OUTPUT PROCEDURE IS 5100-MERGE-OUTPUT
+                       THRU 5100-MERGE-OUTPUT-EXIT
+               CLOSE Output-File
+               CLOSE Output-Indexed-File
+               PERFORM 5950-WRITE-CHECKPOINT-MERGE THRU 5950-EXIT
+           ELSE
+               MOVE WS-Completed-Step-Cnt1(WS-Checkpoint-Table-Index)
+                 TO WS-Merge-Record-Count
+               MOVE WS-Completed-Step-Cnt2(WS-Checkpoint-Table-Index)
+                 TO WS-Merge-Checksum
+           END-IF.
+           GO TO 5000-EXIT.
+       5000-EXIT.
+           EXIT.
+
+       5010-PROMPT-UNLESS-SILENT.
+           IF NOT WS-Silent-Run
+               ACCEPT OMITTED
+           END-IF.
+           GO TO 5010-EXIT.
+       5010-EXIT.
+           EXIT.
+
+       5100-MERGE-OUTPUT.
+           RETURN Merge-File
+               AT END
+                   SET WS-Merge-EOF TO TRUE
+           END-RETURN.
+           PERFORM 5110-WRITE-ONE-MERGED-RECORD THRU 5110-EXIT
+               UNTIL WS-Merge-EOF.
+           GO TO 5100-MERGE-OUTPUT-EXIT.
+       5100-MERGE-OUTPUT-EXIT.
+           EXIT.
+
+       5110-WRITE-ONE-MERGED-RECORD.
+           MOVE MRG-User-Num  TO OUT-User-Num  OIX-User-Num.
+           MOVE MRG-User-ID   TO OUT-User-ID   OIX-User-ID.
+           MOVE MRG-User-Name TO OUT-User-Name OIX-User-Name.
+           MOVE MRG-Dept-Code TO OUT-Dept-Code OIX-Dept-Code.
+           MOVE MRG-Status    TO OUT-Status    OIX-Status.
+           MOVE "," TO OUT-Sep-1 OUT-Sep-2 OUT-Sep-3 OUT-Sep-4
+                       OIX-Sep-1 OIX-Sep-2 OIX-Sep-3 OIX-Sep-4.
+           WRITE Output-Rec.
+           WRITE Output-Indexed-Rec
+               INVALID KEY
+                   DISPLAY "COBMERGE: USER-NUM " OIX-User-Num
+                           " ALREADY IN THE INDEXED OUTPUT - RECORD "
+                           "IS IN Output.csv BUT NOT OutputIdx.dat."
+           END-WRITE.
+           ADD 1 TO WS-Merge-Record-Count.
+           ADD MRG-User-Num TO WS-Merge-Checksum.
+           RETURN Merge-File
+               AT END
+                   SET WS-Merge-EOF TO TRUE
+           END-RETURN.
+           GO TO 5110-EXIT.
+       5110-EXIT.
+           EXIT.
+
+       5900-CHECKPOINT-LOOKUP-MERGE.
+           MOVE "N" TO WS-Checkpoint-Found-Sw.
+           MOVE "MERGE" TO WS-Checkpoint-Step.
+           PERFORM 3910-SCAN-COMPLETED-STEPS THRU 3910-EXIT.
+           GO TO 5900-EXIT.
+       5900-EXIT.
+           EXIT.
+
+       5950-WRITE-CHECKPOINT-MERGE.
+           OPEN EXTEND Checkpoint-File.
+           MOVE SPACES TO Checkpoint-Rec.
+           MOVE "MERGE" TO Checkpoint-Rec(1:10).
+           MOVE WS-Merge-Record-Count TO Checkpoint-Rec(11:7).
+           MOVE WS-Merge-Checksum TO Checkpoint-Rec(18:9).
+           WRITE Checkpoint-Rec.
+           CLOSE Checkpoint-File.
+           GO TO 5950-EXIT.
+       5950-EXIT.
+           EXIT.
+
+      *=============================================================
+      *  6000-WRITE-BALANCE-REPORT - per-feed counts plus the        *
+      *  merged record count and User-Num checksum, so operations    *
+      *  can balance tonight's run the way every other batch job is. *
+      *=============================================================
+       6000-WRITE-BALANCE-REPORT.
+           OPEN OUTPUT Balance-File.
+           MOVE SPACES TO WS-Report-Line.
+           STRING "COBMERGE CONTROL TOTALS" DELIMITED BY SIZE
+                  INTO WS-Report-Line.
+           MOVE WS-Report-Line TO Balance-Rec.
+           WRITE Balance-Rec.
+           MOVE 1 TO WS-Slot-Index.
+           PERFORM 6100-WRITE-SLOT-TOTAL THRU 6100-EXIT
+               UNTIL WS-Slot-Index > WS-Active-File-Count.
+           MOVE SPACES TO WS-Report-Line.
+           STRING "MERGED RECORDS WRITTEN: " WS-Merge-Record-Count
+                  "   CHECKSUM: " WS-Merge-Checksum
+                  DELIMITED BY SIZE INTO WS-Report-Line.
+           MOVE WS-Report-Line TO Balance-Rec.
+           WRITE Balance-Rec.
+           MOVE SPACES TO WS-Report-Line.
+           STRING "DUPLICATE USER-NUMS REPORTED: " WS-Dup-Report-Count
+                  DELIMITED BY SIZE INTO WS-Report-Line.
+           MOVE WS-Report-Line TO Balance-Rec.
+           WRITE Balance-Rec.
+           CLOSE Balance-File.
+           GO TO 6000-EXIT.
+       6000-EXIT.
+           EXIT.
+
+       6100-WRITE-SLOT-TOTAL.
+           MOVE SPACES TO WS-Report-Line.
+           STRING "FEED " WS-Slot-Index
+                  " " WS-Input-Filename(WS-Slot-Index)(1:20)
+                  " VALID: " WS-Slot-Valid-Count(WS-Slot-Index)
+                  " REJECTED: " WS-Slot-Reject-Count(WS-Slot-Index)
+                  DELIMITED BY SIZE INTO WS-Report-Line.
+           MOVE WS-Report-Line TO Balance-Rec.
+           WRITE Balance-Rec.
+           ADD 1 TO WS-Slot-Index.
+           GO TO 6100-EXIT.
+       6100-EXIT.
+           EXIT.
+
+      *=============================================================
+      *  7000-DELTA-REPORT - classic old-master/new-master compare   *
+      *  of the prior run's retained Output.csv against today's.     *
+      *  Matched on User-Num+User-ID rather than User-Num alone, so  *
+      *  a User-Num that legitimately repeats (001/007's duplicate-  *
+      *  reconciliation case) doesn't look like a removal just       *
+      *  because its occurrence count changed from one run to the    *
+      *  next - both files are in that same ascending order coming   *
+      *  out of 5000-MERGE-FILES, so the match-merge below still     *
+      *  holds.  Checkpointed as its own "DELTA" step (7950/7960)    *
+      *  after 7900-RETAIN-TODAYS-OUTPUT replaces OutputPrior.csv,   *
+      *  so a restart that finds DELTA already done skips straight  *
+      *  over this paragraph instead of comparing today's output    *
+      *  against the copy of itself 7900 just wrote.                *
+      *=============================================================
+       7000-DELTA-REPORT.
+           PERFORM 7950-CHECKPOINT-LOOKUP-DELTA THRU 7950-EXIT.
+           IF NOT WS-Checkpoint-Step-Done
+               OPEN OUTPUT Delta-File
+               MOVE "N" TO WS-Prior-EOF-Sw
+               MOVE "N" TO WS-New-EOF-Sw
+      *        No prior-run Output.csv (first run, or it was purged) -
+      *        treat the prior side as already exhausted so every
+      *        record in today's output reports as ADDED rather than
+      *        CHANGED.
+               OPEN INPUT Output-Prior-File
+               IF WS-Output-Prior-Status NOT = "00"
+                   SET WS-Prior-EOF TO TRUE
+               END-IF
+               OPEN INPUT Output-File
+               IF NOT WS-Prior-EOF
+                   PERFORM 7100-READ-PRIOR THRU 7100-EXIT
+               END-IF
+               PERFORM 7200-READ-NEW THRU 7200-EXIT
+               PERFORM 7300-COMPARE-PASS THRU 7300-EXIT
+                   UNTIL WS-Prior-EOF AND WS-New-EOF
+               IF WS-Output-Prior-Status = "00"
+                   CLOSE Output-Prior-File
+               END-IF
+               CLOSE Output-File
+               CLOSE Delta-File
+      *        Today's Output.csv becomes tomorrow's prior-run copy -
+      *        once this is done the compare above can never be
+      *        re-run against the file it just overwrote, so the
+      *        checkpoint below is written immediately after, before
+      *        control returns to 0000-MAINLINE.
+               PERFORM 7900-RETAIN-TODAYS-OUTPUT THRU 7900-EXIT
+               PERFORM 7960-WRITE-CHECKPOINT-DELTA THRU 7960-EXIT
+           END-IF.
+           GO TO 7000-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       7100-READ-PRIOR.
+           READ Output-Prior-File
+               AT END
+                   SET WS-Prior-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 7100-EXIT.
+       7100-EXIT.
+           EXIT.
+
+       7200-READ-NEW.
+           READ Output-File
+               AT END
+                   SET WS-New-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+           GO TO 7200-EXIT.
+       7200-EXIT.
+           EXIT.
+
+       7300-COMPARE-PASS.
+           EVALUATE TRUE
+               WHEN WS-Prior-EOF AND NOT WS-New-EOF
+                   PERFORM 7310-REPORT-ADDED THRU 7310-EXIT
+                   PERFORM 7200-READ-NEW THRU 7200-EXIT
+               WHEN WS-New-EOF AND NOT WS-Prior-EOF
+                   PERFORM 7320-REPORT-REMOVED THRU 7320-EXIT
+                   PERFORM 7100-READ-PRIOR THRU 7100-EXIT
+               WHEN NOT WS-Prior-EOF AND NOT WS-New-EOF
+                   IF OUT-User-Num = PRI-User-Num
+                      AND OUT-User-ID = PRI-User-ID
+                       PERFORM 7330-REPORT-IF-CHANGED THRU 7330-EXIT
+                       PERFORM 7100-READ-PRIOR THRU 7100-EXIT
+                       PERFORM 7200-READ-NEW THRU 7200-EXIT
+                   ELSE
+                       IF PRI-User-Num < OUT-User-Num
+                          OR (PRI-User-Num = OUT-User-Num
+                              AND PRI-User-ID < OUT-User-ID)
+                           PERFORM 7320-REPORT-REMOVED THRU 7320-EXIT
+                           PERFORM 7100-READ-PRIOR THRU 7100-EXIT
+                       ELSE
+                           PERFORM 7310-REPORT-ADDED THRU 7310-EXIT
+                           PERFORM 7200-READ-NEW THRU 7200-EXIT
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+           GO TO 7300-EXIT.
+       7300-EXIT.
+           EXIT.
+
+       7310-REPORT-ADDED.
+           MOVE SPACES TO Delta-Rec.
+           STRING "ADDED   USER-NUM " OUT-User-Num
+                  " ID=" OUT-User-ID " NAME=" OUT-User-Name
+                  DELIMITED BY SIZE INTO Delta-Rec.
+           WRITE Delta-Rec.
+           GO TO 7310-EXIT.
+       7310-EXIT.
+           EXIT.
+
+       7320-REPORT-REMOVED.
+           MOVE SPACES TO Delta-Rec.
+           STRING "REMOVED USER-NUM " PRI-User-Num
+                  " ID=" PRI-User-ID " NAME=" PRI-User-Name
+                  DELIMITED BY SIZE INTO Delta-Rec.
+           WRITE Delta-Rec.
+           GO TO 7320-EXIT.
+       7320-EXIT.
+           EXIT.
+
+       7330-REPORT-IF-CHANGED.
+           IF OUT-User-Name NOT = PRI-User-Name
+              OR OUT-Dept-Code NOT = PRI-Dept-Code
+              OR OUT-Status NOT = PRI-Status
+               MOVE SPACES TO Delta-Rec
+               STRING "CHANGED USER-NUM " OUT-User-Num
+                      " ID=" OUT-User-ID
+                      " OLD-NAME=" PRI-User-Name
+                      " NEW-NAME=" OUT-User-Name
+                      " OLD-DEPT=" PRI-Dept-Code
+                      " NEW-DEPT=" OUT-Dept-Code
+                      " OLD-STATUS=" PRI-Status
+                      " NEW-STATUS=" OUT-Status
+                      DELIMITED BY SIZE INTO Delta-Rec
+               WRITE Delta-Rec
+           END-IF.
+           GO TO 7330-EXIT.
+       7330-EXIT.
+           EXIT.
+
+      *-------------------------------------------------------------
+      *  7900-RETAIN-TODAYS-OUTPUT - today's Output.csv becomes
+      *  tomorrow's prior-run copy.
+      *-------------------------------------------------------------
+       7900-RETAIN-TODAYS-OUTPUT.
+           OPEN INPUT Output-File.
+           OPEN OUTPUT Output-Prior-File.
+           MOVE "N" TO WS-New-EOF-Sw.
+           PERFORM 7200-READ-NEW THRU 7200-EXIT.
+           PERFORM 7910-COPY-ONE-RECORD THRU 7910-EXIT
+               UNTIL WS-New-EOF.
+           CLOSE Output-File.
+           CLOSE Output-Prior-File.
+           GO TO 7900-EXIT.
+       7900-EXIT.
+           EXIT.
+
+       7910-COPY-ONE-RECORD.
+           MOVE Output-Rec TO Output-Prior-Rec.
+           WRITE Output-Prior-Rec.
+           PERFORM 7200-READ-NEW THRU 7200-EXIT.
+           GO TO 7910-EXIT.
+       7910-EXIT.
+           EXIT.
+
+       7950-CHECKPOINT-LOOKUP-DELTA.
+           MOVE "N" TO WS-Checkpoint-Found-Sw.
+           MOVE "DELTA" TO WS-Checkpoint-Step.
+           PERFORM 3910-SCAN-COMPLETED-STEPS THRU 3910-EXIT.
+           GO TO 7950-EXIT.
+       7950-EXIT.
+           EXIT.
+
+       7960-WRITE-CHECKPOINT-DELTA.
+           OPEN EXTEND Checkpoint-File.
+           MOVE SPACES TO Checkpoint-Rec.
+           MOVE "DELTA" TO Checkpoint-Rec(1:10).
+           WRITE Checkpoint-Rec.
+           CLOSE Checkpoint-File.
+           GO TO 7960-EXIT.
+       7960-EXIT.
+           EXIT.
+
+      *=============================================================
+      *  8000-TERMINATE - clear the restart checkpoint now that the *
+      *  run completed cleanly, close out the reports, and exit.     *
+      *=============================================================
+       8000-TERMINATE.
+           CLOSE Reject-File.
+           CLOSE Duplicate-File.
+           OPEN OUTPUT Checkpoint-File.
+           CLOSE Checkpoint-File.
+           IF NOT WS-Silent-Run
+               DISPLAY "Files merged. Press Enter to Exit."
+                   WITH NO ADVANCING
+           END-IF.
+           GO TO 8000-EXIT.
+       8000-EXIT.
+           EXIT.
+
        END PROGRAM CobMerge.
